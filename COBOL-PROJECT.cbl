@@ -16,27 +16,88 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS S-SALES-STATUS.
 
+           SELECT IMP-IMPORT-FILE ASSIGN TO "IMPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS IMP-IMPORT-STATUS.
+
+           SELECT RPT-STOCK-FILE ASSIGN TO "STOCK-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RPT-STOCK-STATUS.
+
+           SELECT RPT-INCOME-FILE ASSIGN TO "INCOME-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RPT-INCOME-STATUS.
+
+           SELECT PO-PURCHASE-ORDERS-FILE
+               ASSIGN TO "PURCHASE-ORDERS.DAT"
+      *            INDEXED file (binary format, for faster search)
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PO-NUMBER
+               FILE STATUS IS PO-PURCHASE-ORDERS-STATUS.
+
+           SELECT AUD-AUDIT-LOG-FILE ASSIGN TO "AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS AUD-AUDIT-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  P-PRODUCTS-FILE.
        01  P-PRODUCTS-RECORD.
            05  P-PRODUCT-ID            PIC X(10).
            05  P-PRODUCT-NAME          PIC X(30).
+           05  P-CATEGORY              PIC X(15).
            05  P-COST-PER-UNIT         PIC S9(6)V99.
            05  P-UNIT-PRICE            PIC S9(6)V99.
            05  P-STOCK                 PIC S9(5).
+           05  P-REORDER-POINT         PIC S9(5).
            05  P-DATE-ADDED            PIC S9(8).
            
        FD  S-SALES-FILE.
        01  SALES-RECORD.
            05  S-PRODUCT-ID            PIC X(10).
            05  S-PRODUCT-NAME          PIC X(30).
+           05  S-CATEGORY              PIC X(15).
            05  S-SOLD-UNITS            PIC S9(5).
            05  S-UNIT-PRICE            PIC S9(6)V99.
            05  S-TOTAL-AMOUNT          PIC S9(8)V99.
            05  S-COST-OF-GOODS         PIC S9(8)V99.
            05  S-PROFIT                PIC S9(8)V99.
+           05  S-DISCOUNT-AMOUNT       PIC S9(8)V99.
+           05  S-TAX-AMOUNT            PIC S9(8)V99.
            05  S-SALE-DATE             PIC S9(8).
+           05  S-SALE-TYPE             PIC X(1) VALUE "S".
+               88  SALE-IS-ORIGINAL    VALUE "S".
+               88  SALE-IS-VOID        VALUE "V".
+           05  S-CASHIER-ID            PIC X(10).
+
+       FD  IMP-IMPORT-FILE.
+       01  IMPORT-RECORD               PIC X(100).
+
+       FD  RPT-STOCK-FILE.
+       01  RPT-STOCK-LINE              PIC X(80).
+
+       FD  RPT-INCOME-FILE.
+       01  RPT-INCOME-LINE             PIC X(80).
+
+       FD  PO-PURCHASE-ORDERS-FILE.
+       01  PO-PURCHASE-ORDERS-RECORD.
+           05  PO-NUMBER               PIC X(10).
+           05  PO-SUPPLIER-NAME        PIC X(30).
+           05  PO-PRODUCT-ID           PIC X(10).
+           05  PO-QUANTITY-ORDERED     PIC S9(5).
+           05  PO-UNIT-COST            PIC S9(6)V99.
+           05  PO-ORDER-DATE           PIC S9(8).
+           05  PO-RECEIVED-FLAG        PIC X(1) VALUE "N".
+               88  PO-IS-RECEIVED      VALUE "Y".
+               88  PO-NOT-RECEIVED     VALUE "N".
+
+       FD  AUD-AUDIT-LOG-FILE.
+       01  AUD-AUDIT-LOG-RECORD        PIC X(160).
 
        WORKING-STORAGE SECTION.
        01  MAIN-CHOICE                 PIC S9(9).
@@ -66,15 +127,52 @@
        01  S-SALES-STATUS              PIC XX.
            88  SALES-OK                VALUE "00".
            88  SALES-EOF               VALUE "10".
-           
+
+       01  IMP-IMPORT-STATUS           PIC XX.
+           88  IMPORT-OK               VALUE "00".
+           88  IMPORT-EOF              VALUE "10".
+
+       01  RPT-STOCK-STATUS            PIC XX.
+           88  RPT-STOCK-OK            VALUE "00".
+
+       01  RPT-INCOME-STATUS           PIC XX.
+           88  RPT-INCOME-OK           VALUE "00".
+
+       01  PO-PURCHASE-ORDERS-STATUS   PIC XX.
+           88  PO-OK                   VALUE "00".
+           88  PO-EOF                  VALUE "10".
+           88  PO-NOT-FOUND            VALUE "23".
+
+       01  AUD-AUDIT-LOG-STATUS        PIC XX.
+           88  AUD-AUDIT-LOG-OK        VALUE "00".
+
+       01  PO-CHOICE                   PIC S9(9).
+
+       01  PO-INPUT-FIELDS.
+           05  POI-NUMBER              PIC X(10).
+           05  POI-SUPPLIER-NAME       PIC X(30).
+           05  POI-PRODUCT-ID          PIC X(10).
+           05  POI-QUANTITY            PIC S9(5).
+           05  POI-UNIT-COST           PIC S9(6)V99.
+
+       01  AUD-LOG-FIELDS.
+           05  AUD-TIMESTAMP           PIC X(8).
+           05  AUD-ACTION              PIC X(20).
+           05  AUD-KEY                 PIC X(10).
+           05  AUD-DETAIL              PIC X(115).
+           05  AUD-LINE                PIC X(160).
+
        01  INPUT-FIELDS.
            05  I-PRODUCT-ID            PIC X(10).
            05  I-PRODUCT-NAME          PIC X(30).
+           05  I-CATEGORY              PIC X(15).
            05  I-COST-PER-UNI          PIC S9(6)V99.
            05  I-UNIT-PRICE            PIC S9(6)V99.
            05  I-STOCK                 PIC S9(5).
+           05  I-REORDER-POINT         PIC S9(5).
            05  I-SOLD-UNITS            PIC S9(5).
-           
+           05  I-DISCOUNT-PERCENT      PIC S9(3)V99.
+
        01  DASHBOARD-TOTALS.
            05  DT-TOTAL-PRODUCTS       PIC S9(5) VALUE ZERO.
            05  DT-TOTAL-STOCK          PIC S9(8) VALUE ZERO.
@@ -82,12 +180,114 @@
            05  DT-TOTAL-PROFIT         PIC S9(10)V99 VALUE ZERO.
            05  DT-TOTAL-QTY-SOLD       PIC S9(8) VALUE ZERO.
            05  DT-PROFIT-MARGIN        PIC S9(3)V99 VALUE ZERO.
-           
+           05  DT-TOTAL-DISCOUNT       PIC S9(10)V99 VALUE ZERO.
+           05  DT-TOTAL-TAX            PIC S9(10)V99 VALUE ZERO.
+
+       01  CATEGORY-TOTALS-TABLE.
+           05  CT-COUNT                PIC S9(3) VALUE ZERO.
+           05  CATEGORY-TOTALS OCCURS 20 TIMES.
+               10  CT-CATEGORY         PIC X(15).
+               10  CT-UNITS-SOLD       PIC S9(8) VALUE ZERO.
+               10  CT-REVENUE          PIC S9(10)V99 VALUE ZERO.
+               10  CT-PROFIT           PIC S9(10)V99 VALUE ZERO.
+
+       01  CT-SEARCH-FIELDS.
+           05  CT-INDEX                PIC S9(3).
+           05  CT-FOUND-SWITCH         PIC X VALUE 'N'.
+               88  CT-FOUND            VALUE 'Y'.
+           05  CT-TRUNCATED-SWITCH     PIC X VALUE 'N'.
+               88  CT-TRUNCATED        VALUE 'Y'.
+
+       01  CASHIER-TOTALS-TABLE.
+           05  CH-COUNT                PIC S9(3) VALUE ZERO.
+           05  CASHIER-TOTALS OCCURS 20 TIMES.
+               10  CH-CASHIER-ID       PIC X(10).
+               10  CH-UNITS-SOLD       PIC S9(8) VALUE ZERO.
+               10  CH-REVENUE          PIC S9(10)V99 VALUE ZERO.
+               10  CH-PROFIT           PIC S9(10)V99 VALUE ZERO.
+
+       01  CH-SEARCH-FIELDS.
+           05  CH-INDEX                PIC S9(3).
+           05  CH-FOUND-SWITCH         PIC X VALUE 'N'.
+               88  CH-FOUND            VALUE 'Y'.
+           05  CH-TRUNCATED-SWITCH     PIC X VALUE 'N'.
+               88  CH-TRUNCATED        VALUE 'Y'.
+
+       01  REPORT-WRITE-FIELDS.
+           05  RPT-BREAKDOWN-TO-FILE-SW PIC X VALUE 'N'.
+               88  RPT-WRITE-BREAKDOWN  VALUE 'Y'.
+
        01  CALCULATION-FIELDS.
            05  CF-SALE-AMOUNT          PIC S9(8)V99.
            05  CF-COST-AMOUNT          PIC S9(8)V99.
            05  CF-PROFIT-AMOUNT        PIC S9(8)V99.
-           
+           05  CF-SHORTAGE             PIC S9(5).
+           05  CF-DISCOUNT-AMOUNT      PIC S9(8)V99.
+           05  CF-NET-AMOUNT           PIC S9(8)V99.
+           05  CF-TAX-AMOUNT           PIC S9(8)V99.
+           05  CF-GRAND-TOTAL          PIC S9(8)V99.
+
+       01  TAX-CONFIG-FIELDS.
+           05  TC-TAX-RATE-PERCENT     PIC S9(3)V99 VALUE 12.00.
+
+       01  VOID-SALE-FIELDS.
+           05  VS-PRODUCT-ID           PIC X(10).
+           05  VS-DATE-INPUT           PIC X(10).
+           05  VS-MONTH-TEXT           PIC X(2).
+           05  VS-DAY-TEXT             PIC X(2).
+           05  VS-YEAR-TEXT            PIC X(4).
+           05  VS-SALE-DATE            PIC S9(8).
+           05  VS-FOUND-SWITCH         PIC X VALUE 'N'.
+               88  VS-RECORD-FOUND     VALUE 'Y'.
+           05  VS-ALREADY-VOID-SWITCH  PIC X VALUE 'N'.
+               88  VS-ALREADY-VOIDED   VALUE 'Y'.
+
+       01  SESSION-FIELDS.
+           05  SESSION-CASHIER-ID      PIC X(10) VALUE SPACES.
+
+       01  ARCHIVE-FIELDS.
+           05  AR-DATE-STAMP           PIC 9(8).
+           05  AR-COMMAND              PIC X(60).
+
+       01  INCOME-RANGE-FIELDS.
+           05  IR-FROM-INPUT           PIC X(10).
+           05  IR-TO-INPUT             PIC X(10).
+           05  IR-MONTH-TEXT           PIC X(2).
+           05  IR-DAY-TEXT             PIC X(2).
+           05  IR-YEAR-TEXT            PIC X(4).
+           05  IR-FROM-DATE            PIC S9(8).
+           05  IR-TO-DATE              PIC S9(8).
+           05  IR-CASHIER-FILTER       PIC X(10).
+
+       01  IMPORT-FIELDS.
+           05  IMP-COST-TEXT           PIC X(15).
+           05  IMP-PRICE-TEXT          PIC X(15).
+           05  IMP-STOCK-TEXT          PIC X(15).
+           05  IMP-LOADED-COUNT        PIC S9(5) VALUE ZERO.
+           05  IMP-REJECTED-COUNT      PIC S9(5) VALUE ZERO.
+
+       01  VOID-HOLD-RECORD.
+           05  VH-PRODUCT-ID           PIC X(10).
+           05  VH-PRODUCT-NAME         PIC X(30).
+           05  VH-CATEGORY             PIC X(15).
+           05  VH-SOLD-UNITS           PIC S9(5).
+           05  VH-UNIT-PRICE           PIC S9(6)V99.
+           05  VH-TOTAL-AMOUNT         PIC S9(8)V99.
+           05  VH-COST-OF-GOODS        PIC S9(8)V99.
+           05  VH-PROFIT               PIC S9(8)V99.
+           05  VH-DISCOUNT-AMOUNT      PIC S9(8)V99.
+           05  VH-TAX-AMOUNT           PIC S9(8)V99.
+
+       01  PRODUCT-UPDATE-HOLD-RECORD.
+           05  UH-STOCK                PIC S9(5).
+           05  UH-COST-PER-UNIT        PIC S9(6)V99.
+           05  UH-UNIT-PRICE           PIC S9(6)V99.
+           05  UH-CATEGORY             PIC X(15).
+
+       01  PO-RECEIVE-HOLD-RECORD.
+           05  RH-STOCK                PIC S9(5).
+           05  RH-COST-PER-UNIT        PIC S9(6)V99.
+
        01  DISPLAY-FIELD.
            05 DF-PUNIT-PRICE           PIC ZZZ,ZZZ,ZZ9.99.
            05  DF-DISP-AMOUNT          PIC ZZZ,ZZZ,ZZ9.99.
@@ -105,10 +305,15 @@
 
        PROCEDURE DIVISION.
        MENU-MAIN.
+           IF SESSION-CASHIER-ID = SPACES
+               PERFORM CASHIER-LOGIN
+           END-IF
            PERFORM CLEAR-SCREEN.
            PERFORM DISPLAY-DASHBOARD.
            PERFORM STOCK-DISPLAY.
            DISPLAY "            CURRENT DATE: " DATE-DISPLAY.
+           DISPLAY "            CASHIER: "
+               FUNCTION TRIM(SESSION-CASHIER-ID).
            DISPLAY "=================================================="
            DISPLAY "|    INVENTORY AND SALES MANAGEMENT SYSTEM       |".
            DISPLAY "|------------------------------------------------|"
@@ -118,8 +323,13 @@
            DISPLAY "| 4. Income statement                            |".
            DISPLAY "| 5. Reset Sales Database                        |".
            DISPLAY "| 6. Reset Products Database                     |".
+           DISPLAY "| 7. Low-Stock Reorder Alert                     |".
+           DISPLAY "| 8. Void a Sale                                 |".
+           DISPLAY "| 9. Bulk Import Products (IMPORT.DAT)           |".
+           DISPLAY "|10. Create Purchase Order                       |".
+           DISPLAY "|11. Receive Purchase Order                      |".
            DISPLAY "|                                                |".
-           DISPLAY "| 9. Exit                                        |".
+           DISPLAY "| 0. Exit                                        |".
            DISPLAY "==================================================".
            DISPLAY "Please select an option: " WITH NO ADVANCING.
            ACCEPT MAIN-CHOICE.
@@ -142,12 +352,40 @@
                 WHEN 6
                     PERFORM CLEAR-SCREEN
                     PERFORM PRODUCTS-RESET
+                WHEN 7
+                    PERFORM CLEAR-SCREEN
+                    PERFORM LOW-STOCK-REPORT
+                WHEN 8
+                    PERFORM CLEAR-SCREEN
+                    PERFORM VOID-SALE
                 WHEN 9
+                    PERFORM CLEAR-SCREEN
+                    PERFORM BULK-IMPORT-PRODUCTS
+                WHEN 10
+                    PERFORM CLEAR-SCREEN
+                    PERFORM CREATE-PURCHASE-ORDER
+                WHEN 11
+                    PERFORM CLEAR-SCREEN
+                    PERFORM RECEIVE-PURCHASE-ORDER
+                WHEN 0
                     PERFORM PROG-TERMINATE
                 WHEN OTHER
                     PERFORM MENU-MAIN
            END-EVALUATE.
 
+       CASHIER-LOGIN.
+           PERFORM CLEAR-SCREEN
+           DISPLAY "=================================================="
+           DISPLAY "          INVENTORY AND SALES MANAGEMENT SYSTEM"
+           DISPLAY "=================================================="
+           MOVE "Enter Cashier/Employee ID" TO WS-FIELD-NAME
+           PERFORM GET-TEXT-INPUT
+               IF USER-CANCELLED
+                   MOVE "GUEST" TO SESSION-CASHIER-ID
+               ELSE
+                   MOVE WS-FIELD-VALUE TO SESSION-CASHIER-ID
+               END-IF.
+
       *                        PRODUCT ADD AND UPDATE
        PRODUCT-ADD.
            PERFORM STOCK-DISPLAY
@@ -189,7 +427,16 @@
                        PERFORM MENU-MAIN
                    END-IF
                MOVE WS-FIELD-VALUE TO I-PRODUCT-NAME
-    
+
+               MOVE "Enter Category" TO WS-FIELD-NAME
+               PERFORM GET-TEXT-INPUT
+                   IF USER-CANCELLED
+                       PERFORM CLEAR-SCREEN
+                       DISPLAY "                Cancelled."
+                       PERFORM MENU-MAIN
+                   END-IF
+               MOVE WS-FIELD-VALUE TO I-CATEGORY
+
                MOVE "Enter Cost Per Unit" TO WS-FIELD-NAME
                PERFORM GET-NUMERIC-INPUT
                    IF USER-CANCELLED
@@ -217,7 +464,16 @@
                     PERFORM MENU-MAIN
                END-IF
                MOVE FUNCTION NUMVAL(WS-FIELD-VALUE) TO I-STOCK
-           
+
+           MOVE "Enter Reorder Point" TO WS-FIELD-NAME
+           PERFORM GET-NUMERIC-INPUT
+               IF USER-CANCELLED
+                    PERFORM CLEAR-SCREEN
+                    DISPLAY "                Cancelled."
+                    PERFORM MENU-MAIN
+               END-IF
+               MOVE FUNCTION NUMVAL(WS-FIELD-VALUE) TO I-REORDER-POINT
+
            DISPLAY "Add another products? (Y/N)"
            DISPLAY "Enter Choice: " WITH NO ADVANCING 
            ACCEPT CONTINUE-ANOTHER 
@@ -293,6 +549,12 @@
                    ACCEPT CONTINUE-ANOTHER
                    
                    IF CONTINUE-ANOTHER = "Y" OR CONTINUE-ANOTHER = "y"
+                      MOVE "PRODUCT-DELETED" TO AUD-ACTION
+                      MOVE P-PRODUCT-ID TO AUD-KEY
+                      MOVE SPACES TO AUD-DETAIL
+                      STRING "Name=" FUNCTION TRIM(P-PRODUCT-NAME)
+                          DELIMITED BY SIZE INTO AUD-DETAIL
+                      PERFORM WRITE-AUDIT-LOG
                       DELETE P-PRODUCTS-FILE
                       PERFORM CLEAR-SCREEN
                       PERFORM STOCK-DISPLAY
@@ -332,13 +594,19 @@
            MOVE P-UNIT-PRICE TO DF-PUNIT-PRICE
            DISPLAY "Product ID             : " P-PRODUCT-ID
            DISPLAY "Name                   : " P-PRODUCT-NAME
+           DISPLAY "Category               : " P-CATEGORY
            DISPLAY "Cost Per Unit          : ₱" DF-PCOST-PER-UNIT
            DISPLAY "Unit Price             : ₱" DF-PUNIT-PRICE
            DISPLAY "Stock                  : " DF-PSTOCK
+           DISPLAY "Reorder Point          : " P-REORDER-POINT
            DISPLAY "==========================================="
            DISPLAY SPACES
-           
-           
+
+           MOVE P-STOCK TO UH-STOCK
+           MOVE P-COST-PER-UNIT TO UH-COST-PER-UNIT
+           MOVE P-UNIT-PRICE TO UH-UNIT-PRICE
+           MOVE P-CATEGORY TO UH-CATEGORY
+
            DISPLAY "Enter new Stock quantity (empty to skip): "
            WITH NO ADVANCING
            ACCEPT I-PRODUCT-NAME
@@ -358,6 +626,16 @@
                END-IF
            END-IF
 
+           DISPLAY "Enter new Category (empty to skip): "
+           WITH NO ADVANCING
+           ACCEPT I-CATEGORY
+
+           IF I-CATEGORY = SPACES
+               CONTINUE
+           ELSE
+               MOVE I-CATEGORY TO P-CATEGORY
+           END-IF
+
            DISPLAY "Enter new Stock quantity (empty to skip): "
            WITH NO ADVANCING
            ACCEPT I-COST-PER-UNI
@@ -415,6 +693,25 @@
                END-IF
            END-IF
 
+           DISPLAY "Enter new Reorder Point (empty to skip): "
+           WITH NO ADVANCING
+           ACCEPT I-REORDER-POINT
+
+           IF I-REORDER-POINT = SPACES
+               CONTINUE
+           ELSE
+               IF FUNCTION NUMVAL(I-REORDER-POINT) <= 0
+                   PERFORM SHOW-VALIDATION-ERROR
+                   IF USER-CANCELLED
+                       PERFORM CLEAR-SCREEN
+                       DISPLAY "                Cancelled."
+                       PERFORM UPDATE-PRODUCT-MENU
+                   END-IF
+               ELSE
+                   MOVE I-REORDER-POINT TO P-REORDER-POINT
+               END-IF
+           END-IF
+
            REWRITE P-PRODUCTS-RECORD
                INVALID KEY
                    DISPLAY "Error updating product!"
@@ -428,6 +725,15 @@
                    DISPLAY "Stock              : " DF-PSTOCK
                    DISPLAY "==========================================="
                    DISPLAY SPACES
+                   MOVE "PRODUCT-UPDATED" TO AUD-ACTION
+                   MOVE P-PRODUCT-ID TO AUD-KEY
+                   MOVE SPACES TO AUD-DETAIL
+                   STRING "Stock:" UH-STOCK "->" P-STOCK
+                       " Cost:" UH-COST-PER-UNIT "->" P-COST-PER-UNIT
+                       " Price:" UH-UNIT-PRICE "->" P-UNIT-PRICE
+                       " Category:" UH-CATEGORY "->" P-CATEGORY
+                       DELIMITED BY SIZE INTO AUD-DETAIL
+                   PERFORM WRITE-AUDIT-LOG
            END-REWRITE
       *          ASKS WHETHER TO CONTINUE UPDATING PRODUCTS OR NOT
            DISPLAY "Update another products? (Y/N)"
@@ -492,10 +798,18 @@
                DISPLAY SPACE
            END-IF
 
+           PERFORM GET-DISCOUNT-PERCENT
+
       *                        Calculate sales amounts
            COMPUTE CF-SALE-AMOUNT = I-SOLD-UNITS * P-UNIT-PRICE
            COMPUTE CF-COST-AMOUNT = I-SOLD-UNITS * P-COST-PER-UNIT
-           COMPUTE CF-PROFIT-AMOUNT = CF-SALE-AMOUNT - CF-COST-AMOUNT
+           COMPUTE CF-DISCOUNT-AMOUNT =
+               CF-SALE-AMOUNT * I-DISCOUNT-PERCENT / 100
+           COMPUTE CF-NET-AMOUNT = CF-SALE-AMOUNT - CF-DISCOUNT-AMOUNT
+           COMPUTE CF-TAX-AMOUNT =
+               CF-NET-AMOUNT * TC-TAX-RATE-PERCENT / 100
+           COMPUTE CF-GRAND-TOTAL = CF-NET-AMOUNT + CF-TAX-AMOUNT
+           COMPUTE CF-PROFIT-AMOUNT = CF-NET-AMOUNT - CF-COST-AMOUNT
 
       *                         Update product stock
            COMPUTE P-STOCK = P-STOCK - I-SOLD-UNITS
@@ -504,12 +818,17 @@
       *                        Build sales record
            MOVE P-PRODUCT-ID TO S-PRODUCT-ID
            MOVE P-PRODUCT-NAME TO S-PRODUCT-NAME
+           MOVE P-CATEGORY TO S-CATEGORY
            MOVE I-SOLD-UNITS TO S-SOLD-UNITS
            MOVE P-UNIT-PRICE TO S-UNIT-PRICE
-           MOVE CF-SALE-AMOUNT TO S-TOTAL-AMOUNT
+           MOVE CF-NET-AMOUNT TO S-TOTAL-AMOUNT
            MOVE CF-COST-AMOUNT TO S-COST-OF-GOODS
            MOVE CF-PROFIT-AMOUNT TO S-PROFIT
-           MOVE DATE-DISPLAY TO S-SALE-DATE
+           MOVE CF-DISCOUNT-AMOUNT TO S-DISCOUNT-AMOUNT
+           MOVE CF-TAX-AMOUNT TO S-TAX-AMOUNT
+           MOVE CURRENT-DATE TO S-SALE-DATE
+           MOVE "S" TO S-SALE-TYPE
+           MOVE SESSION-CASHIER-ID TO S-CASHIER-ID
 
       *                        Append sales record
            CLOSE S-SALES-FILE
@@ -522,12 +841,21 @@
            ELSE
                DISPLAY "Sale recorded successfully!"
                MOVE CF-SALE-AMOUNT TO DF-DISP-AMOUNT
+               DISPLAY "Gross Amount       : ₱ "                        -
+               FUNCTION TRIM(DF-DISP-AMOUNT)
+               MOVE CF-DISCOUNT-AMOUNT TO DF-DISP-AMOUNT
+               DISPLAY "Discount           : ₱ "                        -
+               FUNCTION TRIM(DF-DISP-AMOUNT)
+               MOVE CF-TAX-AMOUNT TO DF-DISP-AMOUNT
+               DISPLAY "Tax                : ₱ "                        -
+               FUNCTION TRIM(DF-DISP-AMOUNT)
+               MOVE CF-GRAND-TOTAL TO DF-DISP-AMOUNT
                DISPLAY "Total Sale Amount  : ₱ "                        -
                FUNCTION TRIM(DF-DISP-AMOUNT)
                MOVE CF-PROFIT-AMOUNT TO DF-DISP-AMOUNT
-               DISPLAY "Profit             : ₱ "                        - 
+               DISPLAY "Profit             : ₱ "                        -
                FUNCTION TRIM(DF-DISP-AMOUNT)
-               DISPLAY "Remaining Stock    : "                          - 
+               DISPLAY "Remaining Stock    : "                          -
                FUNCTION TRIM(DF-PSTOCK)
            END-IF
            CLOSE S-SALES-FILE
@@ -546,40 +874,290 @@
             PERFORM CLEAR-SCREEN
            PERFORM MENU-MAIN.
 
+       GET-DISCOUNT-PERCENT.
+           DISPLAY "Enter Discount Percent (empty for none): "
+           WITH NO ADVANCING
+           ACCEPT I-DISCOUNT-PERCENT
+           IF I-DISCOUNT-PERCENT = SPACES
+               MOVE ZERO TO I-DISCOUNT-PERCENT
+           ELSE
+               IF I-DISCOUNT-PERCENT < 0 OR I-DISCOUNT-PERCENT > 100
+                   MOVE "Discount Percent (0-100)" TO WS-FIELD-NAME
+                   PERFORM SHOW-VALIDATION-ERROR
+                   IF USER-CANCELLED
+                       PERFORM CLEAR-SCREEN
+                       DISPLAY "                   Cancelled."
+                       PERFORM MENU-MAIN
+                   ELSE
+                       PERFORM GET-DISCOUNT-PERCENT
+                   END-IF
+               END-IF
+           END-IF.
+
+       VOID-SALE.
+           PERFORM CLEAR-SCREEN
+           PERFORM INITIALIZATION
+           DISPLAY "=================================================="
+           DISPLAY "                    VOID A SALE"
+           DISPLAY "=================================================="
+
+           MOVE "Enter Product ID to void" TO WS-FIELD-NAME
+           PERFORM GET-TEXT-INPUT
+               IF USER-CANCELLED
+                   PERFORM CLEAR-SCREEN
+                   DISPLAY "                Cancelled."
+                   PERFORM MENU-MAIN
+               END-IF
+               MOVE WS-FIELD-VALUE TO VS-PRODUCT-ID
+
+           DISPLAY "Enter Sale Date to void (MM/DD/YYYY): "
+           WITH NO ADVANCING
+           ACCEPT VS-DATE-INPUT
+           UNSTRING VS-DATE-INPUT DELIMITED BY "/"
+               INTO VS-MONTH-TEXT VS-DAY-TEXT VS-YEAR-TEXT
+           END-UNSTRING
+           COMPUTE VS-SALE-DATE =
+               FUNCTION NUMVAL(VS-YEAR-TEXT) * 10000 +
+               FUNCTION NUMVAL(VS-MONTH-TEXT) * 100 +
+               FUNCTION NUMVAL(VS-DAY-TEXT)
+
+      *                  Search SALES.DAT for the original sale
+      *                  and for an existing void of that same sale
+           MOVE 'N' TO VS-FOUND-SWITCH
+           MOVE 'N' TO VS-ALREADY-VOID-SWITCH
+           CLOSE S-SALES-FILE
+           OPEN INPUT S-SALES-FILE
+           PERFORM UNTIL SALES-EOF
+               READ S-SALES-FILE
+                   AT END
+                       SET SALES-EOF TO TRUE
+                   NOT AT END
+                       IF S-PRODUCT-ID = VS-PRODUCT-ID AND
+                          S-SALE-DATE = VS-SALE-DATE AND
+                          SALE-IS-ORIGINAL
+                           MOVE 'Y' TO VS-FOUND-SWITCH
+                           MOVE S-PRODUCT-ID TO VH-PRODUCT-ID
+                           MOVE S-PRODUCT-NAME TO VH-PRODUCT-NAME
+                           MOVE S-CATEGORY TO VH-CATEGORY
+                           MOVE S-SOLD-UNITS TO VH-SOLD-UNITS
+                           MOVE S-UNIT-PRICE TO VH-UNIT-PRICE
+                           MOVE S-TOTAL-AMOUNT TO VH-TOTAL-AMOUNT
+                           MOVE S-COST-OF-GOODS TO VH-COST-OF-GOODS
+                           MOVE S-PROFIT TO VH-PROFIT
+                           MOVE S-DISCOUNT-AMOUNT TO VH-DISCOUNT-AMOUNT
+                           MOVE S-TAX-AMOUNT TO VH-TAX-AMOUNT
+                       END-IF
+                       IF S-PRODUCT-ID = VS-PRODUCT-ID AND
+                          S-SALE-DATE = VS-SALE-DATE AND
+                          SALE-IS-VOID
+                           MOVE 'Y' TO VS-ALREADY-VOID-SWITCH
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE S-SALES-FILE
+
+           IF NOT VS-RECORD-FOUND
+               PERFORM CLEAR-SCREEN
+               DISPLAY "No matching sale found for that Product ID "
+               "and date."
+               PERFORM MENU-MAIN
+           END-IF
+
+           IF VS-ALREADY-VOIDED
+               PERFORM CLEAR-SCREEN
+               DISPLAY "That sale has already been voided."
+               PERFORM MENU-MAIN
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY "Sale found - Product: " VH-PRODUCT-NAME
+           MOVE VH-TOTAL-AMOUNT TO DF-DISP-AMOUNT
+           DISPLAY "Original Sale Amount: ₱ "
+           FUNCTION TRIM(DF-DISP-AMOUNT)
+           DISPLAY "Void this sale? (Y/N): " WITH NO ADVANCING
+           ACCEPT CONTINUE-ANOTHER
+
+           IF CONTINUE-ANOTHER NOT = 'Y' AND CONTINUE-ANOTHER NOT = 'y'
+               PERFORM CLEAR-SCREEN
+               DISPLAY "                 Void cancelled."
+               PERFORM MENU-MAIN
+           END-IF
+
+      *                  Write a reversing entry, original stays intact
+           MOVE VH-PRODUCT-ID TO S-PRODUCT-ID
+           MOVE VH-PRODUCT-NAME TO S-PRODUCT-NAME
+           MOVE VH-CATEGORY TO S-CATEGORY
+           COMPUTE S-SOLD-UNITS = VH-SOLD-UNITS * -1
+           MOVE VH-UNIT-PRICE TO S-UNIT-PRICE
+           COMPUTE S-TOTAL-AMOUNT = VH-TOTAL-AMOUNT * -1
+           COMPUTE S-COST-OF-GOODS = VH-COST-OF-GOODS * -1
+           COMPUTE S-PROFIT = VH-PROFIT * -1
+           COMPUTE S-DISCOUNT-AMOUNT = VH-DISCOUNT-AMOUNT * -1
+           COMPUTE S-TAX-AMOUNT = VH-TAX-AMOUNT * -1
+           MOVE CURRENT-DATE TO S-SALE-DATE
+           MOVE "V" TO S-SALE-TYPE
+           MOVE SESSION-CASHIER-ID TO S-CASHIER-ID
+
+           OPEN EXTEND S-SALES-FILE
+           WRITE SALES-RECORD
+           IF NOT SALES-OK
+               DISPLAY "Error recording void! Status: " S-SALES-STATUS
+           ELSE
+               MOVE "SALE-VOIDED" TO AUD-ACTION
+               MOVE VH-PRODUCT-ID TO AUD-KEY
+               MOVE SPACES TO AUD-DETAIL
+               STRING "Units=" VH-SOLD-UNITS " Amount=" VH-TOTAL-AMOUNT
+                   DELIMITED BY SIZE INTO AUD-DETAIL
+               PERFORM WRITE-AUDIT-LOG
+           END-IF
+           CLOSE S-SALES-FILE
+
+      *                  Restore the voided units to stock
+           MOVE VH-PRODUCT-ID TO P-PRODUCT-ID
+           READ P-PRODUCTS-FILE
+               INVALID KEY
+                   DISPLAY "Warning: product no longer on file - "
+                   "stock not restored."
+               NOT INVALID KEY
+                   ADD VH-SOLD-UNITS TO P-STOCK
+                   REWRITE P-PRODUCTS-RECORD
+                       INVALID KEY
+                           DISPLAY "Error restoring stock!"
+                   END-REWRITE
+           END-READ
+
+           DISPLAY SPACE
+           DISPLAY "Sale voided and stock restored successfully!"
+           DISPLAY SPACE
+           PERFORM MENU-MAIN.
+
        INCOME-STATEMENT.
            DISPLAY "=================================================="
            DISPLAY "                 INCOME STATEMENT"
            DISPLAY "=================================================="
 
+           DISPLAY "Enter From Date (MM/DD/YYYY, empty for earliest): "
+           WITH NO ADVANCING
+           ACCEPT IR-FROM-INPUT
+           IF IR-FROM-INPUT = SPACES
+               MOVE ZERO TO IR-FROM-DATE
+           ELSE
+               UNSTRING IR-FROM-INPUT DELIMITED BY "/"
+                   INTO IR-MONTH-TEXT IR-DAY-TEXT IR-YEAR-TEXT
+               END-UNSTRING
+               COMPUTE IR-FROM-DATE =
+                   FUNCTION NUMVAL(IR-YEAR-TEXT) * 10000 +
+                   FUNCTION NUMVAL(IR-MONTH-TEXT) * 100 +
+                   FUNCTION NUMVAL(IR-DAY-TEXT)
+           END-IF
+
+           DISPLAY "Enter To Date (MM/DD/YYYY, empty for latest): "
+           WITH NO ADVANCING
+           ACCEPT IR-TO-INPUT
+           IF IR-TO-INPUT = SPACES
+               MOVE 99999999 TO IR-TO-DATE
+           ELSE
+               UNSTRING IR-TO-INPUT DELIMITED BY "/"
+                   INTO IR-MONTH-TEXT IR-DAY-TEXT IR-YEAR-TEXT
+               END-UNSTRING
+               COMPUTE IR-TO-DATE =
+                   FUNCTION NUMVAL(IR-YEAR-TEXT) * 10000 +
+                   FUNCTION NUMVAL(IR-MONTH-TEXT) * 100 +
+                   FUNCTION NUMVAL(IR-DAY-TEXT)
+           END-IF
+
+           DISPLAY "Subtotal by Cashier ID (empty for all cashiers): "
+           WITH NO ADVANCING
+           ACCEPT IR-CASHIER-FILTER
+           IF IR-CASHIER-FILTER NOT = SPACES
+               DISPLAY "Scoped to Cashier: "
+                   FUNCTION TRIM(IR-CASHIER-FILTER)
+           END-IF
+
            MOVE ZERO TO DT-TOTAL-REVENUE
            MOVE ZERO TO DT-TOTAL-PROFIT
            MOVE ZERO TO DT-TOTAL-QTY-SOLD
+           MOVE ZERO TO DT-TOTAL-DISCOUNT
+           MOVE ZERO TO DT-TOTAL-TAX
+           INITIALIZE CATEGORY-TOTALS-TABLE
+           MOVE ZERO TO CT-COUNT
+           MOVE 'N' TO CT-TRUNCATED-SWITCH
+           INITIALIZE CASHIER-TOTALS-TABLE
+           MOVE ZERO TO CH-COUNT
+           MOVE 'N' TO CH-TRUNCATED-SWITCH
 
            OPEN INPUT S-SALES-FILE
+           OPEN OUTPUT RPT-INCOME-FILE
+
+           MOVE "=================================================="
+               TO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+           MOVE "                 INCOME STATEMENT"
+               TO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+           MOVE "=================================================="
+               TO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
 
            DISPLAY "SALES DETAILS:"
            DISPLAY "ID    NAME                  QTY           REVENUE"
            DISPLAY "      PROFIT"
            DISPLAY "--------------------------------------------------"
 
+           MOVE "SALES DETAILS:" TO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+           MOVE "ID    NAME                  QTY           REVENUE"
+               TO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+           MOVE "      PROFIT" TO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+           MOVE "--------------------------------------------------"
+               TO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+
            PERFORM UNTIL SALES-EOF
                READ S-SALES-FILE
                    AT END
                        SET SALES-EOF TO TRUE
                    NOT AT END
-                       ADD S-TOTAL-AMOUNT TO DT-TOTAL-REVENUE
-                       ADD S-PROFIT TO DT-TOTAL-PROFIT
-                       ADD S-SOLD-UNITS TO DT-TOTAL-QTY-SOLD
-
-                       MOVE S-SOLD-UNITS TO DF-DISP-QTY
-                       MOVE S-TOTAL-AMOUNT TO DF-DISP-AMOUNT
-                       MOVE S-PROFIT TO DF-S-PROFIT
-                       
-                       DISPLAY S-PRODUCT-ID " "
-                               S-PRODUCT-NAME(1:15) " " 
-                               DF-DISP-QTY " " 
-                               DF-DISP-AMOUNT
-                       DISPLAY "      " "₱ " DF-S-PROFIT
+                       IF S-SALE-DATE >= IR-FROM-DATE AND
+                          S-SALE-DATE <= IR-TO-DATE AND
+                          (IR-CASHIER-FILTER = SPACES OR
+                           S-CASHIER-ID = IR-CASHIER-FILTER)
+                           ADD S-TOTAL-AMOUNT TO DT-TOTAL-REVENUE
+                           ADD S-PROFIT TO DT-TOTAL-PROFIT
+                           ADD S-SOLD-UNITS TO DT-TOTAL-QTY-SOLD
+                           ADD S-DISCOUNT-AMOUNT TO DT-TOTAL-DISCOUNT
+                           ADD S-TAX-AMOUNT TO DT-TOTAL-TAX
+                           PERFORM CATEGORY-ACCUMULATE
+                           PERFORM CASHIER-ACCUMULATE
+
+                           MOVE S-SOLD-UNITS TO DF-DISP-QTY
+                           MOVE S-TOTAL-AMOUNT TO DF-DISP-AMOUNT
+                           MOVE S-PROFIT TO DF-S-PROFIT
+
+                           DISPLAY S-PRODUCT-ID " "
+                                   S-PRODUCT-NAME(1:15) " "
+                                   DF-DISP-QTY " "
+                                   DF-DISP-AMOUNT
+                           DISPLAY "      " "₱ " DF-S-PROFIT
+                               "   Cashier: "
+                               FUNCTION TRIM(S-CASHIER-ID)
+
+                           MOVE SPACES TO RPT-INCOME-LINE
+                           STRING S-PRODUCT-ID " "
+                                   S-PRODUCT-NAME(1:15) " "
+                                   DF-DISP-QTY " "
+                                   DF-DISP-AMOUNT
+                               DELIMITED BY SIZE INTO RPT-INCOME-LINE
+                           WRITE RPT-INCOME-LINE
+                           MOVE SPACES TO RPT-INCOME-LINE
+                           STRING "      " "P " DF-S-PROFIT
+                               "   Cashier: "
+                               FUNCTION TRIM(S-CASHIER-ID)
+                               DELIMITED BY SIZE INTO RPT-INCOME-LINE
+                           WRITE RPT-INCOME-LINE
+                       END-IF
                END-READ
            END-PERFORM
 
@@ -593,13 +1171,59 @@
            MOVE DT-TOTAL-PROFIT TO DF-DISP-AMOUNT
            DISPLAY "Total Profit: ₱" DF-DISP-AMOUNT
 
+           MOVE DT-TOTAL-DISCOUNT TO DF-DISP-AMOUNT
+           DISPLAY "Total Discount: ₱" DF-DISP-AMOUNT
+
+           MOVE DT-TOTAL-TAX TO DF-DISP-AMOUNT
+           DISPLAY "Total Tax: ₱" DF-DISP-AMOUNT
+
+           MOVE "--------------------------------------------------"
+               TO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+           MOVE SPACES TO RPT-INCOME-LINE
+           STRING "Total Quantity Sold: " DF-DISP-QTY
+               DELIMITED BY SIZE INTO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+           MOVE DT-TOTAL-REVENUE TO DF-DISP-AMOUNT
+           MOVE SPACES TO RPT-INCOME-LINE
+           STRING "Total Revenue: P" DF-DISP-AMOUNT
+               DELIMITED BY SIZE INTO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+           MOVE DT-TOTAL-PROFIT TO DF-DISP-AMOUNT
+           MOVE SPACES TO RPT-INCOME-LINE
+           STRING "Total Profit: P" DF-DISP-AMOUNT
+               DELIMITED BY SIZE INTO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+           MOVE DT-TOTAL-DISCOUNT TO DF-DISP-AMOUNT
+           MOVE SPACES TO RPT-INCOME-LINE
+           STRING "Total Discount: P" DF-DISP-AMOUNT
+               DELIMITED BY SIZE INTO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+           MOVE DT-TOTAL-TAX TO DF-DISP-AMOUNT
+           MOVE SPACES TO RPT-INCOME-LINE
+           STRING "Total Tax: P" DF-DISP-AMOUNT
+               DELIMITED BY SIZE INTO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+
            IF DT-TOTAL-REVENUE > ZERO
                COMPUTE DT-PROFIT-MARGIN =
                    (DT-TOTAL-PROFIT / DT-TOTAL-REVENUE) * 100
                MOVE DT-PROFIT-MARGIN TO DF-DISP-PERCENTAGE
                DISPLAY "Profit Margin: " DF-DISP-PERCENTAGE "%"
+               MOVE SPACES TO RPT-INCOME-LINE
+               STRING "Profit Margin: " DF-DISP-PERCENTAGE "%"
+                   DELIMITED BY SIZE INTO RPT-INCOME-LINE
+               WRITE RPT-INCOME-LINE
            END-IF
-           CLOSE S-SALES-FILE.
+           CLOSE S-SALES-FILE
+
+           MOVE 'Y' TO RPT-BREAKDOWN-TO-FILE-SW
+           PERFORM DISPLAY-CATEGORY-BREAKDOWN
+           PERFORM DISPLAY-CASHIER-BREAKDOWN
+           MOVE 'N' TO RPT-BREAKDOWN-TO-FILE-SW
+
+           CLOSE RPT-INCOME-FILE
+           DISPLAY "Report saved to INCOME-REPORT.TXT".
 
            DISPLAY "=================================================="
            DISPLAY "9. Return"
@@ -645,21 +1269,40 @@
                    (DT-TOTAL-PROFIT / DT-TOTAL-REVENUE) * 100
                MOVE DT-PROFIT-MARGIN TO DF-DISP-PERCENTAGE
                DISPLAY "Profit Margin: " DF-DISP-PERCENTAGE "%"
-           END-IF.
-           
+           END-IF
+           PERFORM DISPLAY-CATEGORY-BREAKDOWN.
+
        STOCK-DISPLAY.
+           OPEN OUTPUT RPT-STOCK-FILE
+
            DISPLAY "=================================================="
            DISPLAY "               CURRENT STOCK LEVELS"
            DISPLAY "=================================================="
            DISPLAY "ID         NAME              STOCK     ADDED ON"
            DISPLAY "--------------------------------------------------"
 
+           MOVE "=================================================="
+               TO RPT-STOCK-LINE
+           WRITE RPT-STOCK-LINE
+           MOVE "               CURRENT STOCK LEVELS"
+               TO RPT-STOCK-LINE
+           WRITE RPT-STOCK-LINE
+           MOVE "=================================================="
+               TO RPT-STOCK-LINE
+           WRITE RPT-STOCK-LINE
+           MOVE "ID         NAME              STOCK     ADDED ON"
+               TO RPT-STOCK-LINE
+           WRITE RPT-STOCK-LINE
+           MOVE "--------------------------------------------------"
+               TO RPT-STOCK-LINE
+           WRITE RPT-STOCK-LINE
+
            MOVE LOW-VALUES TO P-PRODUCT-ID
            START P-PRODUCTS-FILE KEY IS GREATER THAN P-PRODUCT-ID
 
            PERFORM UNTIL PRODUCTS-EOF OR P-PRODUCTS-STATUS NOT = "00"
                READ P-PRODUCTS-FILE NEXT RECORD
-                   AT END 
+                   AT END
                        SET PRODUCTS-EOF TO TRUE
                    NOT AT END
                        MOVE P-STOCK TO DF-DISP-QTY
@@ -668,15 +1311,66 @@
                        MOVE P-DATE-ADDED(3:2) TO CD-DAY
                        MOVE P-DATE-ADDED(5:4) TO CD-YEAR
 
-                       DISPLAY 
+                       DISPLAY
                            P-PRODUCT-ID " "
                            P-PRODUCT-NAME(1:15) " "
                            DF-DISP-QTY "     "
                            CD-MONTH "/" CD-DAY "/" CD-YEAR
+
+                       MOVE SPACES TO RPT-STOCK-LINE
+                       STRING
+                           P-PRODUCT-ID " "
+                           P-PRODUCT-NAME(1:15) " "
+                           DF-DISP-QTY "     "
+                           CD-MONTH "/" CD-DAY "/" CD-YEAR
+                           DELIMITED BY SIZE INTO RPT-STOCK-LINE
+                       WRITE RPT-STOCK-LINE
+               END-READ
+           END-PERFORM
+           DISPLAY "--------------------------------------------------"
+           DISPLAY SPACE.
+
+           MOVE "--------------------------------------------------"
+               TO RPT-STOCK-LINE
+           WRITE RPT-STOCK-LINE
+           CLOSE RPT-STOCK-FILE
+           DISPLAY "Report saved to STOCK-REPORT.TXT"
+           DISPLAY SPACE.
+
+       LOW-STOCK-REPORT.
+           DISPLAY "=================================================="
+           DISPLAY "              LOW-STOCK REORDER ALERT"
+           DISPLAY "=================================================="
+           DISPLAY "ID         NAME              STOCK   REORDER  SHORT"
+           DISPLAY "--------------------------------------------------"
+
+           MOVE LOW-VALUES TO P-PRODUCT-ID
+           START P-PRODUCTS-FILE KEY IS GREATER THAN P-PRODUCT-ID
+
+           PERFORM UNTIL PRODUCTS-EOF OR P-PRODUCTS-STATUS NOT = "00"
+               READ P-PRODUCTS-FILE NEXT RECORD
+                   AT END
+                       SET PRODUCTS-EOF TO TRUE
+                   NOT AT END
+                       IF P-STOCK <= P-REORDER-POINT
+                           COMPUTE CF-SHORTAGE =
+                               P-REORDER-POINT - P-STOCK
+                           MOVE P-STOCK TO DF-DISP-QTY
+                           DISPLAY
+                               P-PRODUCT-ID " "
+                               P-PRODUCT-NAME(1:15) " "
+                               DF-DISP-QTY "   "
+                               P-REORDER-POINT "      "
+                               CF-SHORTAGE
+                       END-IF
                END-READ
            END-PERFORM
            DISPLAY "--------------------------------------------------"
            DISPLAY SPACE.
+           DISPLAY "9. Return"
+           DISPLAY "Enter your choice: " WITH NO ADVANCING
+           ACCEPT IS-CHOICE
+           PERFORM MENU-MAIN.
 
        CALCULATE-DASHBOARD.
            MOVE ZERO TO DT-TOTAL-PRODUCTS
@@ -684,7 +1378,10 @@
            MOVE ZERO TO DT-TOTAL-REVENUE
            MOVE ZERO TO DT-TOTAL-PROFIT
            MOVE ZERO TO DT-TOTAL-QTY-SOLD
-           
+           INITIALIZE CATEGORY-TOTALS-TABLE
+           MOVE ZERO TO CT-COUNT
+           MOVE 'N' TO CT-TRUNCATED-SWITCH
+
       *                        Calculate product totals
            MOVE LOW-VALUES TO P-PRODUCT-ID
            START P-PRODUCTS-FILE KEY IS GREATER THAN P-PRODUCT-ID
@@ -707,10 +1404,146 @@
                        ADD S-TOTAL-AMOUNT TO DT-TOTAL-REVENUE
                        ADD S-PROFIT TO DT-TOTAL-PROFIT
                        ADD S-SOLD-UNITS TO DT-TOTAL-QTY-SOLD
+                       PERFORM CATEGORY-ACCUMULATE
                END-READ
            END-PERFORM
            CLOSE S-SALES-FILE.
 
+      *                  Finds or adds the current sale's category row
+      *                  and adds this sale's units/revenue/profit to it
+       CATEGORY-ACCUMULATE.
+           MOVE 'N' TO CT-FOUND-SWITCH
+           MOVE 1 TO CT-INDEX
+           PERFORM UNTIL CT-INDEX > CT-COUNT OR CT-FOUND
+               IF CT-CATEGORY(CT-INDEX) = S-CATEGORY
+                   MOVE 'Y' TO CT-FOUND-SWITCH
+               ELSE
+                   ADD 1 TO CT-INDEX
+               END-IF
+           END-PERFORM
+
+           IF NOT CT-FOUND
+               IF CT-COUNT < 20
+                   ADD 1 TO CT-COUNT
+                   MOVE CT-COUNT TO CT-INDEX
+                   MOVE S-CATEGORY TO CT-CATEGORY(CT-INDEX)
+               ELSE
+                   IF NOT CT-TRUNCATED
+                       DISPLAY "** Category breakdown truncated at 20 "
+                           "categories - some totals are incomplete **"
+                       MOVE 'Y' TO CT-TRUNCATED-SWITCH
+                   END-IF
+               END-IF
+           END-IF
+
+           IF CT-INDEX <= CT-COUNT
+               ADD S-SOLD-UNITS TO CT-UNITS-SOLD(CT-INDEX)
+               ADD S-TOTAL-AMOUNT TO CT-REVENUE(CT-INDEX)
+               ADD S-PROFIT TO CT-PROFIT(CT-INDEX)
+           END-IF.
+
+      *                  Displays the category totals built by
+      *                  CATEGORY-ACCUMULATE during the last scan.
+      *                  When RPT-WRITE-BREAKDOWN is set, the same
+      *                  rows are also written to RPT-INCOME-FILE
+      *                  (only INCOME-STATEMENT opens that file).
+       DISPLAY-CATEGORY-BREAKDOWN.
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "CATEGORY BREAKDOWN:"
+           DISPLAY "CATEGORY        UNITS SOLD       REVENUE    PROFIT"
+           IF RPT-WRITE-BREAKDOWN
+               MOVE "CATEGORY BREAKDOWN:" TO RPT-INCOME-LINE
+               WRITE RPT-INCOME-LINE
+           END-IF
+           MOVE 1 TO CT-INDEX
+           PERFORM UNTIL CT-INDEX > CT-COUNT
+               MOVE CT-UNITS-SOLD(CT-INDEX) TO DF-DISP-QTY
+               MOVE CT-REVENUE(CT-INDEX) TO DF-DISP-AMOUNT
+               MOVE CT-PROFIT(CT-INDEX) TO DF-S-PROFIT
+               DISPLAY CT-CATEGORY(CT-INDEX) " "
+                       DF-DISP-QTY " ₱" DF-DISP-AMOUNT
+                       " ₱" DF-S-PROFIT
+               IF RPT-WRITE-BREAKDOWN
+                   MOVE SPACES TO RPT-INCOME-LINE
+                   STRING CT-CATEGORY(CT-INDEX) " "
+                           DF-DISP-QTY " P" DF-DISP-AMOUNT
+                           " P" DF-S-PROFIT
+                       DELIMITED BY SIZE INTO RPT-INCOME-LINE
+                   WRITE RPT-INCOME-LINE
+               END-IF
+               ADD 1 TO CT-INDEX
+           END-PERFORM
+           DISPLAY "--------------------------------------------------"
+           IF RPT-WRITE-BREAKDOWN
+               MOVE "--------------------------------------------------"
+                   TO RPT-INCOME-LINE
+               WRITE RPT-INCOME-LINE
+           END-IF.
+
+      *                  Mirrors CATEGORY-ACCUMULATE, keyed on
+      *                  S-CASHIER-ID instead of S-CATEGORY
+       CASHIER-ACCUMULATE.
+           MOVE 'N' TO CH-FOUND-SWITCH
+           MOVE 1 TO CH-INDEX
+           PERFORM UNTIL CH-INDEX > CH-COUNT OR CH-FOUND
+               IF CH-CASHIER-ID(CH-INDEX) = S-CASHIER-ID
+                   MOVE 'Y' TO CH-FOUND-SWITCH
+               ELSE
+                   ADD 1 TO CH-INDEX
+               END-IF
+           END-PERFORM
+
+           IF NOT CH-FOUND
+               IF CH-COUNT < 20
+                   ADD 1 TO CH-COUNT
+                   MOVE CH-COUNT TO CH-INDEX
+                   MOVE S-CASHIER-ID TO CH-CASHIER-ID(CH-INDEX)
+               ELSE
+                   IF NOT CH-TRUNCATED
+                       DISPLAY "** Cashier breakdown truncated at 20 "
+                           "cashiers - some totals are incomplete **"
+                       MOVE 'Y' TO CH-TRUNCATED-SWITCH
+                   END-IF
+               END-IF
+           END-IF
+
+           IF CH-INDEX <= CH-COUNT
+               ADD S-SOLD-UNITS TO CH-UNITS-SOLD(CH-INDEX)
+               ADD S-TOTAL-AMOUNT TO CH-REVENUE(CH-INDEX)
+               ADD S-PROFIT TO CH-PROFIT(CH-INDEX)
+           END-IF.
+
+      *                  Displays the per-cashier totals built by
+      *                  CASHIER-ACCUMULATE during the last scan;
+      *                  only PERFORMed from INCOME-STATEMENT, which
+      *                  always has RPT-INCOME-FILE open when called
+       DISPLAY-CASHIER-BREAKDOWN.
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "CASHIER BREAKDOWN:"
+           DISPLAY "CASHIER ID      UNITS SOLD       REVENUE    PROFIT"
+           MOVE "CASHIER BREAKDOWN:" TO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE
+           MOVE 1 TO CH-INDEX
+           PERFORM UNTIL CH-INDEX > CH-COUNT
+               MOVE CH-UNITS-SOLD(CH-INDEX) TO DF-DISP-QTY
+               MOVE CH-REVENUE(CH-INDEX) TO DF-DISP-AMOUNT
+               MOVE CH-PROFIT(CH-INDEX) TO DF-S-PROFIT
+               DISPLAY CH-CASHIER-ID(CH-INDEX) " "
+                       DF-DISP-QTY " ₱" DF-DISP-AMOUNT
+                       " ₱" DF-S-PROFIT
+               MOVE SPACES TO RPT-INCOME-LINE
+               STRING CH-CASHIER-ID(CH-INDEX) " "
+                       DF-DISP-QTY " P" DF-DISP-AMOUNT
+                       " P" DF-S-PROFIT
+                   DELIMITED BY SIZE INTO RPT-INCOME-LINE
+               WRITE RPT-INCOME-LINE
+               ADD 1 TO CH-INDEX
+           END-PERFORM
+           DISPLAY "--------------------------------------------------"
+           MOVE "--------------------------------------------------"
+               TO RPT-INCOME-LINE
+           WRITE RPT-INCOME-LINE.
+
        INITIALIZATION.
            MOVE P-COST-PER-UNIT TO DF-PCOST-PER-UNIT
            MOVE P-STOCK TO DF-PSTOCK
@@ -733,9 +1566,16 @@
            OPEN INPUT S-SALES-FILE
            IF NOT SALES-OK
                OPEN OUTPUT S-SALES-FILE
-               CLOSE S-SALES-FILE  
+               CLOSE S-SALES-FILE
                OPEN INPUT S-SALES-FILE
            END-IF
+
+           OPEN I-O PO-PURCHASE-ORDERS-FILE
+           IF NOT PO-OK
+               OPEN OUTPUT PO-PURCHASE-ORDERS-FILE
+               CLOSE PO-PURCHASE-ORDERS-FILE
+               OPEN I-O PO-PURCHASE-ORDERS-FILE
+           END-IF
            DISPLAY SPACE.
 
        SALES-RESET.
@@ -745,12 +1585,22 @@
            ACCEPT RESET-SALES
 
            IF RESET-SALES = 'Y' OR RESET-SALES = 'y'
+                   CLOSE S-SALES-FILE
+                   ACCEPT AR-DATE-STAMP FROM DATE YYYYMMDD
+                   MOVE SPACES TO AR-COMMAND
                   >>IF OS-TYPE EQUAL "WINDOWS"
+                      STRING "copy SALES.DAT SALES-" AR-DATE-STAMP
+                          ".DAT" DELIMITED BY SIZE INTO AR-COMMAND
+                      CALL "SYSTEM" USING AR-COMMAND
                       CALL "SYSTEM" USING "del SALES.DAT"
                   >>ELSE
+                      STRING "cp SALES.DAT SALES-" AR-DATE-STAMP
+                          ".DAT" DELIMITED BY SIZE INTO AR-COMMAND
+                      CALL "SYSTEM" USING AR-COMMAND
                       CALL "SYSTEM" USING "rm SALES.DAT"
                   >>END-IF
-                   DISPLAY "Database have been reset sucessfully."
+                   DISPLAY "Database archived to SALES-" AR-DATE-STAMP
+                       ".DAT and reset successfully."
                    PERFORM MENU-MAIN
              ELSE 
                PERFORM MENU-MAIN
@@ -765,12 +1615,22 @@
            ACCEPT RESET-PRODUCTS
 
             IF RESET-PRODUCTS = 'Y' OR RESET-PRODUCTS = 'y'
+                    CLOSE P-PRODUCTS-FILE
+                    ACCEPT AR-DATE-STAMP FROM DATE YYYYMMDD
+                    MOVE SPACES TO AR-COMMAND
                 >>IF OS-TYPE EQUAL "WINDOWS"          
+                    STRING "copy PRODUCTS.DAT PRODUCTS-" AR-DATE-STAMP
+                        ".DAT" DELIMITED BY SIZE INTO AR-COMMAND
+                    CALL "SYSTEM" USING AR-COMMAND
                     CALL "SYSTEM" USING "del PRODUCTS.DAT"
                 >>ELSE
+                    STRING "cp PRODUCTS.DAT PRODUCTS-" AR-DATE-STAMP
+                        ".DAT" DELIMITED BY SIZE INTO AR-COMMAND
+                    CALL "SYSTEM" USING AR-COMMAND
                     CALL "SYSTEM" USING "rm PRODUCTS.DAT"
                 >>END-IF
-                   DISPLAY "Database have been reset sucessfully."
+                   DISPLAY "Database archived to PRODUCTS-"
+                       AR-DATE-STAMP ".DAT and reset successfully."
                    PERFORM MENU-MAIN
                ELSE 
                    PERFORM MENU-MAIN
@@ -831,12 +1691,30 @@
                MOVE 'Y' TO WS-USER-CHOICE
            END-IF.
 
+       WRITE-AUDIT-LOG.
+           ACCEPT AUD-TIMESTAMP FROM DATE YYYYMMDD
+           MOVE SPACES TO AUD-LINE
+           STRING AUD-TIMESTAMP " " AUD-ACTION " " AUD-KEY " "
+               AUD-DETAIL DELIMITED BY SIZE INTO AUD-LINE
+
+           OPEN EXTEND AUD-AUDIT-LOG-FILE
+           IF NOT AUD-AUDIT-LOG-OK
+               OPEN OUTPUT AUD-AUDIT-LOG-FILE
+               CLOSE AUD-AUDIT-LOG-FILE
+               OPEN EXTEND AUD-AUDIT-LOG-FILE
+           END-IF
+           MOVE AUD-LINE TO AUD-AUDIT-LOG-RECORD
+           WRITE AUD-AUDIT-LOG-RECORD
+           CLOSE AUD-AUDIT-LOG-FILE.
+
        SAVE-PRODUCT.
            MOVE I-PRODUCT-ID TO P-PRODUCT-ID
            MOVE I-PRODUCT-NAME TO P-PRODUCT-NAME
+           MOVE I-CATEGORY TO P-CATEGORY
            MOVE I-COST-PER-UNI TO P-COST-PER-UNIT
            MOVE I-UNIT-PRICE TO P-UNIT-PRICE
            MOVE I-STOCK TO P-STOCK
+           MOVE I-REORDER-POINT TO P-REORDER-POINT
            MOVE DATE-DISPLAY TO P-DATE-ADDED
 
            ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
@@ -857,8 +1735,263 @@
                    DISPLAY "Cost Per Unit: " DF-PCOST-PER-UNIT
                    DISPLAY "Unit Price: " DF-PUNIT-PRICE
                    DISPLAY "Stock: " P-STOCK
+                   MOVE "PRODUCT-ADDED" TO AUD-ACTION
+                   MOVE P-PRODUCT-ID TO AUD-KEY
+                   MOVE SPACES TO AUD-DETAIL
+                   STRING "Name=" FUNCTION TRIM(P-PRODUCT-NAME)
+                       " Cost=" P-COST-PER-UNIT
+                       " Price=" P-UNIT-PRICE
+                       " Stock=" P-STOCK
+                       DELIMITED BY SIZE INTO AUD-DETAIL
+                   PERFORM WRITE-AUDIT-LOG
            END-WRITE.
 
+       BULK-IMPORT-PRODUCTS.
+           PERFORM CLEAR-SCREEN
+           PERFORM INITIALIZATION
+           DISPLAY "=================================================="
+           DISPLAY "              BULK IMPORT PRODUCTS"
+           DISPLAY "=================================================="
+           DISPLAY "Reading IMPORT.DAT (ID,NAME,COST,PRICE,STOCK)..."
+           DISPLAY SPACE
+
+           MOVE ZERO TO IMP-LOADED-COUNT
+           MOVE ZERO TO IMP-REJECTED-COUNT
+
+           OPEN INPUT IMP-IMPORT-FILE
+           IF NOT IMPORT-OK
+               DISPLAY "Cannot open IMPORT.DAT - file not found!"
+               PERFORM MENU-MAIN
+           END-IF
+
+           PERFORM UNTIL IMPORT-EOF
+               READ IMP-IMPORT-FILE
+                   AT END
+                       SET IMPORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-AND-SAVE-IMPORT-LINE
+               END-READ
+           END-PERFORM
+           CLOSE IMP-IMPORT-FILE
+
+           DISPLAY SPACE
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "Import complete."
+           DISPLAY "Rows loaded   : " IMP-LOADED-COUNT
+           DISPLAY "Rows rejected : " IMP-REJECTED-COUNT
+           DISPLAY "--------------------------------------------------"
+           DISPLAY SPACE
+           DISPLAY "9. Return" WITH NO ADVANCING
+           DISPLAY SPACE
+           ACCEPT IS-CHOICE
+           PERFORM MENU-MAIN.
+
+       PARSE-AND-SAVE-IMPORT-LINE.
+           UNSTRING IMPORT-RECORD DELIMITED BY ","
+               INTO I-PRODUCT-ID I-PRODUCT-NAME IMP-COST-TEXT
+                    IMP-PRICE-TEXT IMP-STOCK-TEXT
+           END-UNSTRING
+
+           IF I-PRODUCT-ID = SPACES
+               ADD 1 TO IMP-REJECTED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE I-PRODUCT-ID TO P-PRODUCT-ID
+           READ P-PRODUCTS-FILE
+               NOT INVALID KEY
+                   DISPLAY "Rejected (duplicate ID): "
+                       FUNCTION TRIM(I-PRODUCT-ID)
+                   ADD 1 TO IMP-REJECTED-COUNT
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF FUNCTION TEST-NUMVAL(IMP-COST-TEXT) NOT = 0 OR
+              FUNCTION TEST-NUMVAL(IMP-PRICE-TEXT) NOT = 0 OR
+              FUNCTION TEST-NUMVAL(IMP-STOCK-TEXT) NOT = 0
+               DISPLAY "Rejected (bad numeric value): "
+                   FUNCTION TRIM(I-PRODUCT-ID)
+               ADD 1 TO IMP-REJECTED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION NUMVAL(IMP-COST-TEXT) <= 0 OR
+              FUNCTION NUMVAL(IMP-PRICE-TEXT) <= 0 OR
+              FUNCTION NUMVAL(IMP-STOCK-TEXT) <= 0
+               DISPLAY "Rejected (cost/price/stock must be positive): "
+                   FUNCTION TRIM(I-PRODUCT-ID)
+               ADD 1 TO IMP-REJECTED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION NUMVAL(IMP-COST-TEXT) TO I-COST-PER-UNI
+           MOVE FUNCTION NUMVAL(IMP-PRICE-TEXT) TO I-UNIT-PRICE
+           MOVE FUNCTION NUMVAL(IMP-STOCK-TEXT) TO I-STOCK
+           MOVE ZERO TO I-REORDER-POINT
+           MOVE SPACES TO I-CATEGORY
+
+           PERFORM SAVE-PRODUCT
+           ADD 1 TO IMP-LOADED-COUNT.
+
+       CREATE-PURCHASE-ORDER.
+           DISPLAY "=================================================="
+           DISPLAY "               CREATE PURCHASE ORDER"
+           DISPLAY "=================================================="
+
+           MOVE "Enter PO Number" TO WS-FIELD-NAME
+           PERFORM GET-TEXT-INPUT
+               IF USER-CANCELLED
+                   PERFORM CLEAR-SCREEN
+                   DISPLAY "                Cancelled."
+                   PERFORM MENU-MAIN
+               END-IF
+               MOVE WS-FIELD-VALUE TO POI-NUMBER
+
+               MOVE POI-NUMBER TO PO-NUMBER
+               READ PO-PURCHASE-ORDERS-FILE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       PERFORM CLEAR-SCREEN
+                       DISPLAY "PO Number already exists!"
+                       PERFORM CREATE-PURCHASE-ORDER
+               END-READ
+
+           MOVE "Enter Supplier Name" TO WS-FIELD-NAME
+           PERFORM GET-TEXT-INPUT
+               IF USER-CANCELLED
+                   PERFORM CLEAR-SCREEN
+                   DISPLAY "                Cancelled."
+                   PERFORM MENU-MAIN
+               END-IF
+               MOVE WS-FIELD-VALUE TO POI-SUPPLIER-NAME
+
+           MOVE "Enter Product ID to order" TO WS-FIELD-NAME
+           PERFORM GET-TEXT-INPUT
+               IF USER-CANCELLED
+                   PERFORM CLEAR-SCREEN
+                   DISPLAY "                Cancelled."
+                   PERFORM MENU-MAIN
+               END-IF
+               MOVE WS-FIELD-VALUE TO POI-PRODUCT-ID
+
+               MOVE POI-PRODUCT-ID TO P-PRODUCT-ID
+               READ P-PRODUCTS-FILE
+                   INVALID KEY
+                       PERFORM CLEAR-SCREEN
+                       DISPLAY "No such product on file!"
+                       PERFORM CREATE-PURCHASE-ORDER
+               END-READ
+
+           MOVE "Enter Quantity Ordered" TO WS-FIELD-NAME
+           PERFORM GET-NUMERIC-INPUT
+               IF USER-CANCELLED
+                   PERFORM CLEAR-SCREEN
+                   DISPLAY "                Cancelled."
+                   PERFORM MENU-MAIN
+               END-IF
+               MOVE FUNCTION NUMVAL(WS-FIELD-VALUE) TO POI-QUANTITY
+
+           MOVE "Enter Unit Cost" TO WS-FIELD-NAME
+           PERFORM GET-NUMERIC-INPUT
+               IF USER-CANCELLED
+                   PERFORM CLEAR-SCREEN
+                   DISPLAY "                Cancelled."
+                   PERFORM MENU-MAIN
+               END-IF
+               MOVE FUNCTION NUMVAL(WS-FIELD-VALUE) TO POI-UNIT-COST
+
+           MOVE POI-NUMBER TO PO-NUMBER
+           MOVE POI-SUPPLIER-NAME TO PO-SUPPLIER-NAME
+           MOVE POI-PRODUCT-ID TO PO-PRODUCT-ID
+           MOVE POI-QUANTITY TO PO-QUANTITY-ORDERED
+           MOVE POI-UNIT-COST TO PO-UNIT-COST
+           MOVE DATE-DISPLAY TO PO-ORDER-DATE
+           SET PO-NOT-RECEIVED TO TRUE
+
+           WRITE PO-PURCHASE-ORDERS-RECORD
+               INVALID KEY
+                   DISPLAY "Error creating purchase order!"
+               NOT INVALID KEY
+                   DISPLAY "Purchase order created successfully!"
+                   DISPLAY "PO Number: " PO-NUMBER
+                   DISPLAY "Product: " PO-PRODUCT-ID
+                   DISPLAY "Quantity Ordered: " PO-QUANTITY-ORDERED
+           END-WRITE
+           DISPLAY SPACE
+           PERFORM MENU-MAIN.
+
+       RECEIVE-PURCHASE-ORDER.
+           DISPLAY "=================================================="
+           DISPLAY "              RECEIVE PURCHASE ORDER"
+           DISPLAY "=================================================="
+
+           MOVE "Enter PO Number to receive" TO WS-FIELD-NAME
+           PERFORM GET-TEXT-INPUT
+               IF USER-CANCELLED
+                   PERFORM CLEAR-SCREEN
+                   DISPLAY "                Cancelled."
+                   PERFORM MENU-MAIN
+               END-IF
+               MOVE WS-FIELD-VALUE TO PO-NUMBER
+
+           READ PO-PURCHASE-ORDERS-FILE
+               INVALID KEY
+                   PERFORM CLEAR-SCREEN
+                   DISPLAY "No such purchase order on file!"
+                   PERFORM RECEIVE-PURCHASE-ORDER
+           END-READ
+
+           IF PO-IS-RECEIVED
+               PERFORM CLEAR-SCREEN
+               DISPLAY "That purchase order was already received."
+               DISPLAY SPACE
+               PERFORM MENU-MAIN
+           END-IF
+
+           MOVE PO-PRODUCT-ID TO P-PRODUCT-ID
+           READ P-PRODUCTS-FILE
+               INVALID KEY
+                   PERFORM CLEAR-SCREEN
+                   DISPLAY "Product on this PO no longer exists!"
+                   PERFORM MENU-MAIN
+           END-READ
+
+           MOVE P-STOCK TO RH-STOCK
+           MOVE P-COST-PER-UNIT TO RH-COST-PER-UNIT
+
+           ADD PO-QUANTITY-ORDERED TO P-STOCK
+           MOVE PO-UNIT-COST TO P-COST-PER-UNIT
+           REWRITE P-PRODUCTS-RECORD
+               INVALID KEY
+                   DISPLAY "Error updating product from purchase order!"
+                   DISPLAY SPACE
+                   PERFORM MENU-MAIN
+               NOT INVALID KEY
+                   MOVE "PO-RECEIVED" TO AUD-ACTION
+                   MOVE P-PRODUCT-ID TO AUD-KEY
+                   MOVE SPACES TO AUD-DETAIL
+                   STRING "PO=" FUNCTION TRIM(PO-NUMBER)
+                       " QtyAdded=" PO-QUANTITY-ORDERED
+                       " Stock:" RH-STOCK "->" P-STOCK
+                       " Cost:" RH-COST-PER-UNIT "->" P-COST-PER-UNIT
+                       DELIMITED BY SIZE INTO AUD-DETAIL
+                   PERFORM WRITE-AUDIT-LOG
+
+                   SET PO-IS-RECEIVED TO TRUE
+                   REWRITE PO-PURCHASE-ORDERS-RECORD
+                       INVALID KEY
+                           DISPLAY "Error marking PO received!"
+                   END-REWRITE
+           END-REWRITE
+
+           DISPLAY SPACE
+           DISPLAY "Purchase order received. Stock and cost updated."
+           DISPLAY "Product ID: " P-PRODUCT-ID
+           DISPLAY "New Stock: " P-STOCK
+           DISPLAY "New Cost Per Unit: " P-COST-PER-UNIT
+           DISPLAY SPACE
+           PERFORM MENU-MAIN.
+
        SELECT-PRODUCT.
            PERFORM STOCK-DISPLAY
            MOVE "Enter Product ID to select" TO WS-FIELD-NAME
@@ -885,6 +2018,7 @@
        PROG-TERMINATE.
            CLOSE P-PRODUCTS-FILE
            CLOSE S-SALES-FILE
+           CLOSE PO-PURCHASE-ORDERS-FILE
            PERFORM CLEAR-SCREEN.
            DISPLAY SPACE.
            DISPLAY "          Files saved. System terminated."
